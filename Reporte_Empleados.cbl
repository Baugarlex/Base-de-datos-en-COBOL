@@ -0,0 +1,183 @@
+      ******************************************************************
+      * Author: Alex_Dan                                               *
+      * Date: 04/05/2024                                               *
+      * Purpose: Listado impreso de empleados                         *
+      * Tectonics: cobc                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. Reporte_Empleados.
+           AUTHOR. Alex_Dan
+           DATE-WRITTEN. 04/05/2024
+           REMARKS. Genera un listado paginado de EMPLEADOS_ARCHIVO
+                    ordenado por EMPLEADOS_APELLIDOS.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+               SOURCE-COMPUTER. VivoBook_ASUSLaptop X515UA-D515UA.
+               OBJECT-COMPUTER. VivoBook_ASUSLaptop X515UA-D515UA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           COPY EMPSEL.
+           SELECT TRABAJO_ORDEN ASSIGN TO "EMPORDDD".
+           SELECT ARCHIVO_ORDENADO ASSIGN TO "EMPSRTDD"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD EMPLEADOS_ARCHIVO.
+           COPY EMPREG.
+
+           SD TRABAJO_ORDEN.
+           COPY EMPREG REPLACING
+               EMPLEADOS_REGISTRO BY ORDEN_REGISTRO
+               EMPLEADOS_ID BY ORDEN_ID
+               EMPLEADOS_NOMBRE BY ORDEN_NOMBRE
+               EMPLEADOS_APELLIDOS BY ORDEN_APELLIDOS
+               EMPLEADOS_EDAD BY ORDEN_EDAD
+               EMPLEADOS_TELEFONO BY ORDEN_TELEFONO
+               EMPLEADOS_DIRECCION BY ORDEN_DIRECCION
+               EMPLEADOS_DEPARTAMENTO BY ORDEN_DEPARTAMENTO
+               EMPLEADOS_PUESTO BY ORDEN_PUESTO
+               EMPLEADOS_SALARIO BY ORDEN_SALARIO
+               EMPLEADOS_FECHA_INGRESO BY ORDEN_FECHA_INGRESO.
+
+           FD ARCHIVO_ORDENADO.
+           COPY EMPREG REPLACING
+               EMPLEADOS_REGISTRO BY SALIDA_REGISTRO
+               EMPLEADOS_ID BY SALIDA_ID
+               EMPLEADOS_NOMBRE BY SALIDA_NOMBRE
+               EMPLEADOS_APELLIDOS BY SALIDA_APELLIDOS
+               EMPLEADOS_EDAD BY SALIDA_EDAD
+               EMPLEADOS_TELEFONO BY SALIDA_TELEFONO
+               EMPLEADOS_DIRECCION BY SALIDA_DIRECCION
+               EMPLEADOS_DEPARTAMENTO BY SALIDA_DEPARTAMENTO
+               EMPLEADOS_PUESTO BY SALIDA_PUESTO
+               EMPLEADOS_SALARIO BY SALIDA_SALARIO
+               EMPLEADOS_FECHA_INGRESO BY SALIDA_FECHA_INGRESO.
+
+           WORKING-STORAGE SECTION.
+           COPY EMPFST.
+
+               01 WS-FIN-EMPLEADOS PIC X VALUE "N".
+                   88 FIN-EMPLEADOS VALUE "S".
+
+               01 WS-NUM-PAGINA PIC 9(4) VALUE ZERO.
+               01 WS-LINEAS-EN-PAGINA PIC 9(3) VALUE ZERO.
+               01 WS-MAX-LINEAS-PAGINA PIC 9(3) VALUE 40.
+               01 WS-TOTAL-EMPLEADOS PIC 9(6) VALUE ZERO.
+
+               01 WS-FECHA-SISTEMA.
+                   05 WS-ANIO PIC 9(4).
+                   05 WS-MES PIC 9(2).
+                   05 WS-DIA PIC 9(2).
+               01 WS-FECHA-IMPRESION PIC X(10).
+
+               01 WS-ENCABEZADO-1.
+                   05 FILLER PIC X(20) VALUE "LISTADO DE EMPLEADOS".
+                   05 FILLER PIC X(10) VALUE SPACE.
+                   05 FILLER PIC X(6) VALUE "FECHA:".
+                   05 WS-ENC1-FECHA PIC X(10).
+                   05 FILLER PIC X(10) VALUE SPACE.
+                   05 FILLER PIC X(7) VALUE "PAGINA:".
+                   05 WS-ENC1-PAGINA PIC ZZZ9.
+
+               01 WS-ENCABEZADO-2.
+                   05 FILLER PIC X(8) VALUE "ID".
+                   05 FILLER PIC X(28) VALUE "NOMBRE".
+                   05 FILLER PIC X(28) VALUE "APELLIDOS".
+                   05 FILLER PIC X(7) VALUE "EDAD".
+                   05 FILLER PIC X(12) VALUE "TELEFONO".
+                   05 FILLER PIC X(50) VALUE "DIRECCION".
+
+               01 WS-LINEA-DETALLE.
+                   05 WS-DET-ID PIC X(8).
+                   05 FILLER PIC X(2) VALUE SPACE.
+                   05 WS-DET-NOMBRE PIC X(26).
+                   05 FILLER PIC X(2) VALUE SPACE.
+                   05 WS-DET-APELLIDOS PIC X(26).
+                   05 FILLER PIC X(2) VALUE SPACE.
+                   05 WS-DET-EDAD PIC X(3).
+                   05 FILLER PIC X(4) VALUE SPACE.
+                   05 WS-DET-TELEFONO PIC X(10).
+                   05 FILLER PIC X(2) VALUE SPACE.
+                   05 WS-DET-DIRECCION PIC X(50).
+
+               01 WS-LINEA-TOTAL.
+                   05 FILLER PIC X(23)
+                       VALUE "TOTAL DE EMPLEADOS: ".
+                   05 WS-TOT-EMPLEADOS PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+           MAIN-LOGIC SECTION.
+
+           PROGRAM_BEGIN.
+               MOVE "N" TO WS-FIN-EMPLEADOS.
+               MOVE ZERO TO WS-NUM-PAGINA.
+               MOVE ZERO TO WS-TOTAL-EMPLEADOS.
+               PERFORM OBTENER_FECHA.
+               PERFORM ORDENAR_EMPLEADOS.
+               PERFORM ABRIR_ARCHIVOS.
+               PERFORM IMPRIMIR_ENCABEZADO.
+               PERFORM LEER_SIGUIENTE.
+               PERFORM IMPRIMIR_DETALLE
+               UNTIL FIN-EMPLEADOS.
+               PERFORM IMPRIMIR_TOTAL.
+               PERFORM CERRAR_ARCHIVOS.
+
+           PROGRAM_DONE.
+               GOBACK.
+
+           OBTENER_FECHA.
+               ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+               STRING WS-DIA "/" WS-MES "/" WS-ANIO
+                   DELIMITED BY SIZE INTO WS-FECHA-IMPRESION.
+
+           ORDENAR_EMPLEADOS.
+               SORT TRABAJO_ORDEN
+                   ON ASCENDING KEY ORDEN_APELLIDOS
+                   USING EMPLEADOS_ARCHIVO
+                   GIVING ARCHIVO_ORDENADO.
+
+           ABRIR_ARCHIVOS.
+               OPEN INPUT ARCHIVO_ORDENADO.
+
+           CERRAR_ARCHIVOS.
+               CLOSE ARCHIVO_ORDENADO.
+
+           LEER_SIGUIENTE.
+               READ ARCHIVO_ORDENADO
+                   AT END MOVE "S" TO WS-FIN-EMPLEADOS
+               END-READ.
+
+           IMPRIMIR_ENCABEZADO.
+               ADD 1 TO WS-NUM-PAGINA.
+               MOVE ZERO TO WS-LINEAS-EN-PAGINA.
+               MOVE WS-FECHA-IMPRESION TO WS-ENC1-FECHA.
+               MOVE WS-NUM-PAGINA TO WS-ENC1-PAGINA.
+               DISPLAY SPACE.
+               DISPLAY WS-ENCABEZADO-1.
+               DISPLAY WS-ENCABEZADO-2.
+
+           IMPRIMIR_DETALLE.
+               MOVE SALIDA_ID TO WS-DET-ID.
+               MOVE SALIDA_NOMBRE TO WS-DET-NOMBRE.
+               MOVE SALIDA_APELLIDOS TO WS-DET-APELLIDOS.
+               MOVE SALIDA_EDAD TO WS-DET-EDAD.
+               MOVE SALIDA_TELEFONO TO WS-DET-TELEFONO.
+               MOVE SALIDA_DIRECCION TO WS-DET-DIRECCION.
+               DISPLAY WS-LINEA-DETALLE.
+               ADD 1 TO WS-LINEAS-EN-PAGINA.
+               ADD 1 TO WS-TOTAL-EMPLEADOS.
+               PERFORM LEER_SIGUIENTE.
+               IF NOT FIN-EMPLEADOS
+                   AND WS-LINEAS-EN-PAGINA >= WS-MAX-LINEAS-PAGINA
+                   PERFORM IMPRIMIR_ENCABEZADO
+               END-IF.
+
+           IMPRIMIR_TOTAL.
+               MOVE WS-TOTAL-EMPLEADOS TO WS-TOT-EMPLEADOS.
+               DISPLAY SPACE.
+               DISPLAY WS-LINEA-TOTAL.
+
+           END PROGRAM Reporte_Empleados.
