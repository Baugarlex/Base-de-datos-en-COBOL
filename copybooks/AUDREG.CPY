@@ -0,0 +1,11 @@
+      ******************************************************************
+      * AUDREG - Record layout for AUDITORIA_ARCHIVO.                 *
+      * One row per add/change/delete performed against               *
+      * EMPLEADOS_ARCHIVO.                                             *
+      ******************************************************************
+               01 AUDITORIA_REGISTRO.
+                   05 AUD_FECHA PIC 9(8).
+                   05 AUD_HORA PIC 9(8).
+                   05 AUD_OPERACION PIC X(10).
+                   05 AUD_EMPLEADOS_ID PIC X(8).
+                   05 AUD_OPERADOR PIC X(20).
