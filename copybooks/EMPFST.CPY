@@ -0,0 +1,12 @@
+      ******************************************************************
+      * EMPFST - FILE STATUS working-storage item for                 *
+      * EMPLEADOS_ARCHIVO. Copied into WORKING-STORAGE by every        *
+      * program that opens the file (its FILE-CONTROL entry comes      *
+      * from EMPSEL and references WS-EMPLEADOS-ESTADO).               *
+      ******************************************************************
+               01 WS-EMPLEADOS-ESTADO PIC XX VALUE "00".
+                   88 EMPLEADOS-OK VALUE "00".
+                   88 EMPLEADOS-FIN VALUE "10".
+                   88 EMPLEADOS-NO-ENCONTRADO VALUE "23".
+                   88 EMPLEADOS-DUPLICADO VALUE "22".
+                   88 EMPLEADOS-NO-EXISTE VALUE "35".
