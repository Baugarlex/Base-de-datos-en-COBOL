@@ -0,0 +1,17 @@
+      ******************************************************************
+      * AUDSEL - FILE-CONTROL entry for AUDITORIA_ARCHIVO.             *
+      * Append-only audit trail of every add/change/delete against    *
+      * EMPLEADOS_ARCHIVO. Uses the same OPTIONAL + LINE SEQUENTIAL +  *
+      * OPEN EXTEND idiom the original author used for the employee    *
+      * file, since this file only ever gets appended to.              *
+      * ASSIGN TO "AUDDD" is a DD-name resolved the same way as        *
+      * EMPSEL's EMPDD (see EMPSEL.CPY) - export DD_AUDDD to point it  *
+      * at a test or production audit log without recompiling.        *
+      * FILE STATUS IS WS-AUDITORIA-ESTADO (see AUDFST.CPY) so a       *
+      * failed WRITE against the audit trail can be detected instead  *
+      * of failing silently.                                          *
+      ******************************************************************
+           SELECT OPTIONAL AUDITORIA_ARCHIVO
+           ASSIGN TO "AUDDD"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-AUDITORIA-ESTADO.
