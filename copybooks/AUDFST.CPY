@@ -0,0 +1,9 @@
+      ******************************************************************
+      * AUDFST - FILE STATUS working-storage item for                 *
+      * AUDITORIA_ARCHIVO. Copied into WORKING-STORAGE by every        *
+      * program that opens the file (its FILE-CONTROL entry comes      *
+      * from AUDSEL and references WS-AUDITORIA-ESTADO).               *
+      ******************************************************************
+               01 WS-AUDITORIA-ESTADO PIC XX VALUE "00".
+                   88 AUDITORIA-OK VALUE "00".
+                   88 AUDITORIA-NO-EXISTE VALUE "35".
