@@ -0,0 +1,16 @@
+      ******************************************************************
+      * EMPREG - Record layout for EMPLEADOS_ARCHIVO.                 *
+      * Shared by every program that reads or writes the employee     *
+      * data file so the layout cannot drift between them.            *
+      ******************************************************************
+               01 EMPLEADOS_REGISTRO.
+                   05 EMPLEADOS_ID PIC X(8).
+                   05 EMPLEADOS_NOMBRE PIC X(30).
+                   05 EMPLEADOS_APELLIDOS PIC X(30).
+                   05 EMPLEADOS_EDAD PIC X(3).
+                   05 EMPLEADOS_TELEFONO PIC X(10).
+                   05 EMPLEADOS_DIRECCION PIC X(50).
+                   05 EMPLEADOS_DEPARTAMENTO PIC X(20).
+                   05 EMPLEADOS_PUESTO PIC X(20).
+                   05 EMPLEADOS_SALARIO PIC 9(7)V99.
+                   05 EMPLEADOS_FECHA_INGRESO PIC 9(8).
