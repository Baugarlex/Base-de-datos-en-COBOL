@@ -0,0 +1,19 @@
+      ******************************************************************
+      * EMPSEL - FILE-CONTROL entry for EMPLEADOS_ARCHIVO.             *
+      * Shared by every program that opens the employee data file so  *
+      * they all agree on how the file is organized and located.      *
+      * ASSIGN TO "EMPDD" is a DD-name, not a path: at run time the    *
+      * runtime looks for an environment variable DD_EMPDD (or        *
+      * dd_EMPDD) and opens whatever path it names, falling back to a *
+      * literal file called EMPDD in the current directory if neither *
+      * is set. This lets the same compiled program be pointed at a   *
+      * test data set or the live Empleados.dat purely by exporting   *
+      * DD_EMPDD before running it, with no recompile - the same idea *
+      * as a JCL DD statement.                                        *
+      ******************************************************************
+           SELECT OPTIONAL EMPLEADOS_ARCHIVO
+           ASSIGN TO "EMPDD"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMPLEADOS_ID
+           FILE STATUS IS WS-EMPLEADOS-ESTADO.
