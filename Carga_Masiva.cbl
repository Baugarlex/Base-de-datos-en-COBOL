@@ -0,0 +1,276 @@
+      ******************************************************************
+      * Author: Alex_Dan                                               *
+      * Date: 04/05/2024                                               *
+      * Purpose: Carga masiva de empleados desde un fichero CSV        *
+      * Tectonics: cobc                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+           PROGRAM-ID. Carga_Masiva.
+           AUTHOR. Alex_Dan
+           DATE-WRITTEN. 04/05/2024
+           REMARKS. Lee un lote de altas de empleados desde un fichero
+                    CSV y las escribe en EMPLEADOS_ARCHIVO en una sola
+                    ejecucion, para no tener que teclear cada empleado
+                    uno a uno con OBTENER_CAMPOS.
+
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+               SOURCE-COMPUTER. VivoBook_ASUSLaptop X515UA-D515UA.
+               OBJECT-COMPUTER. VivoBook_ASUSLaptop X515UA-D515UA.
+
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           COPY EMPSEL.
+           COPY AUDSEL.
+           SELECT OPTIONAL ARCHIVO_CSV ASSIGN TO "EMPCSVDD"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CSV-ESTADO.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD EMPLEADOS_ARCHIVO.
+           COPY EMPREG.
+
+           FD AUDITORIA_ARCHIVO.
+           COPY AUDREG.
+
+           FD ARCHIVO_CSV.
+               01 CSV-LINEA PIC X(200).
+
+           WORKING-STORAGE SECTION.
+           COPY EMPFST.
+           COPY AUDFST.
+
+               01 WS-CSV-ESTADO PIC XX VALUE "00".
+                   88 CSV-OK VALUE "00".
+                   88 CSV-FIN VALUE "10".
+                   88 CSV-NO-EXISTE VALUE "35".
+
+               01 WS-CSV-ABIERTO PIC X VALUE "N".
+                   88 CSV-ABIERTO VALUE "S".
+
+               01 WS-FIN-CSV PIC X VALUE "N".
+                   88 FIN-CSV VALUE "S".
+
+               01 WS-OPERADOR PIC X(20).
+               01 WS-AUD-OPERACION PIC X(10).
+
+               01 WS-TOTAL-LEIDAS PIC 9(6) VALUE ZERO.
+               01 WS-TOTAL-CARGADAS PIC 9(6) VALUE ZERO.
+               01 WS-TOTAL-RECHAZADAS PIC 9(6) VALUE ZERO.
+
+               01 WS-CAMPO-VALIDO PIC X VALUE "N".
+                   88 CAMPO-VALIDO VALUE "S".
+               01 WS-MOTIVO-RECHAZO PIC X(40).
+               01 WS-SALARIO-POS PIC 9(3).
+               01 WS-CSV-SALARIO-NUM PIC 9(7)V99.
+
+               01 WS-CSV-CAMPOS.
+                   05 WS-CSV-ID PIC X(8).
+                   05 WS-CSV-NOMBRE PIC X(30).
+                   05 WS-CSV-APELLIDOS PIC X(30).
+                   05 WS-CSV-EDAD PIC 9(3).
+                   05 WS-CSV-TELEFONO PIC X(10).
+                   05 WS-CSV-DIRECCION PIC X(50).
+                   05 WS-CSV-DEPARTAMENTO PIC X(20).
+                   05 WS-CSV-PUESTO PIC X(20).
+                   05 WS-CSV-SALARIO PIC X(10).
+                   05 WS-CSV-FECHA-INGRESO PIC X(8).
+                   05 WS-CSV-FI-DESGLOSE REDEFINES WS-CSV-FECHA-INGRESO.
+                       10 WS-CSV-FI-ANIO PIC 9(4).
+                       10 WS-CSV-FI-MES PIC 9(2).
+                       10 WS-CSV-FI-DIA PIC 9(2).
+
+               01 WS-LINEA-RESUMEN.
+                   05 FILLER PIC X(23)
+                       VALUE "LEIDAS: ".
+                   05 WS-RES-LEIDAS PIC ZZZ,ZZ9.
+                   05 FILLER PIC X(4) VALUE SPACE.
+                   05 FILLER PIC X(10) VALUE "CARGADAS: ".
+                   05 WS-RES-CARGADAS PIC ZZZ,ZZ9.
+                   05 FILLER PIC X(4) VALUE SPACE.
+                   05 FILLER PIC X(13) VALUE "RECHAZADAS: ".
+                   05 WS-RES-RECHAZADAS PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+           MAIN-LOGIC SECTION.
+
+           PROGRAM_BEGIN.
+               PERFORM ABRIR_ARCHIVOS.
+               IF CSV-ABIERTO
+                   PERFORM LEER_SIGUIENTE_CSV
+                   PERFORM PROCESAR_LINEA
+                   UNTIL FIN-CSV
+                   PERFORM IMPRIMIR_RESUMEN
+               END-IF.
+               PERFORM CERRAR_ARCHIVOS.
+
+           PROGRAM_DONE.
+               STOP RUN.
+
+           ABRIR_ARCHIVOS.
+               OPEN INPUT ARCHIVO_CSV.
+               IF CSV-OK
+                   MOVE "S" TO WS-CSV-ABIERTO
+               ELSE
+                   DISPLAY "Archivo CSV no encontrado (estado "
+                       WS-CSV-ESTADO "), no se carga ningun empleado."
+               END-IF.
+               OPEN I-O EMPLEADOS_ARCHIVO.
+               IF EMPLEADOS-NO-EXISTE
+                   OPEN OUTPUT EMPLEADOS_ARCHIVO
+                   CLOSE EMPLEADOS_ARCHIVO
+                   OPEN I-O EMPLEADOS_ARCHIVO
+               END-IF.
+               OPEN EXTEND AUDITORIA_ARCHIVO.
+               ACCEPT WS-OPERADOR FROM ENVIRONMENT "USERNAME".
+               IF WS-OPERADOR = SPACE
+                   ACCEPT WS-OPERADOR FROM ENVIRONMENT "USER"
+               END-IF.
+               IF WS-OPERADOR = SPACE
+                   MOVE "DESCONOCIDO" TO WS-OPERADOR
+               END-IF.
+
+           CERRAR_ARCHIVOS.
+               IF CSV-ABIERTO
+                   CLOSE ARCHIVO_CSV
+               END-IF.
+               CLOSE EMPLEADOS_ARCHIVO.
+               CLOSE AUDITORIA_ARCHIVO.
+
+           LEER_SIGUIENTE_CSV.
+               READ ARCHIVO_CSV
+                   AT END MOVE "S" TO WS-FIN-CSV
+               END-READ.
+
+           PROCESAR_LINEA.
+               ADD 1 TO WS-TOTAL-LEIDAS.
+               PERFORM PARTIR_LINEA.
+               PERFORM VALIDAR_CAMPOS.
+               IF CAMPO-VALIDO
+                   PERFORM CARGAR_REGISTRO
+               ELSE
+                   ADD 1 TO WS-TOTAL-RECHAZADAS
+                   DISPLAY "Rechazada linea " WS-TOTAL-LEIDAS
+                       ": " WS-MOTIVO-RECHAZO
+               END-IF.
+               PERFORM LEER_SIGUIENTE_CSV.
+
+           PARTIR_LINEA.
+               MOVE SPACE TO WS-CSV-CAMPOS.
+               UNSTRING CSV-LINEA DELIMITED BY ","
+                   INTO WS-CSV-ID
+                        WS-CSV-NOMBRE
+                        WS-CSV-APELLIDOS
+                        WS-CSV-EDAD
+                        WS-CSV-TELEFONO
+                        WS-CSV-DIRECCION
+                        WS-CSV-DEPARTAMENTO
+                        WS-CSV-PUESTO
+                        WS-CSV-SALARIO
+                        WS-CSV-FECHA-INGRESO
+               END-UNSTRING.
+
+           VALIDAR_CAMPOS.
+               MOVE "S" TO WS-CAMPO-VALIDO.
+               MOVE SPACE TO WS-MOTIVO-RECHAZO.
+               IF WS-CSV-ID = SPACE
+                   MOVE "N" TO WS-CAMPO-VALIDO
+                   MOVE "EMPLEADOS_ID en blanco" TO WS-MOTIVO-RECHAZO
+               END-IF.
+               IF CAMPO-VALIDO
+                   MOVE WS-CSV-ID TO EMPLEADOS_ID
+                   READ EMPLEADOS_ARCHIVO
+                       KEY IS EMPLEADOS_ID
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE "N" TO WS-CAMPO-VALIDO
+                           MOVE "ID duplicado" TO WS-MOTIVO-RECHAZO
+                   END-READ
+               END-IF.
+               IF CAMPO-VALIDO
+                   IF WS-CSV-EDAD < 16 OR WS-CSV-EDAD > 120
+                       MOVE "N" TO WS-CAMPO-VALIDO
+                       MOVE "Edad fuera de rango" TO
+                           WS-MOTIVO-RECHAZO
+                   END-IF
+               END-IF.
+               IF CAMPO-VALIDO
+                   IF WS-CSV-TELEFONO IS NOT NUMERIC
+                       MOVE "N" TO WS-CAMPO-VALIDO
+                       MOVE "Telefono no numerico" TO
+                           WS-MOTIVO-RECHAZO
+                   END-IF
+               END-IF.
+               IF CAMPO-VALIDO
+                   MOVE FUNCTION TEST-NUMVAL(WS-CSV-SALARIO)
+                       TO WS-SALARIO-POS
+                   IF WS-CSV-SALARIO = SPACE
+                       OR WS-SALARIO-POS NOT = 0
+                       MOVE "N" TO WS-CAMPO-VALIDO
+                       MOVE "Salario no numerico" TO WS-MOTIVO-RECHAZO
+                   ELSE
+                       MOVE FUNCTION NUMVAL(WS-CSV-SALARIO)
+                           TO WS-CSV-SALARIO-NUM
+                   END-IF
+               END-IF.
+               IF CAMPO-VALIDO
+                   IF WS-CSV-FECHA-INGRESO IS NOT NUMERIC
+                       MOVE "N" TO WS-CAMPO-VALIDO
+                       MOVE "Fecha de ingreso no numerica" TO
+                           WS-MOTIVO-RECHAZO
+                   ELSE
+                       IF WS-CSV-FI-MES < 1 OR WS-CSV-FI-MES > 12
+                           OR WS-CSV-FI-DIA < 1 OR WS-CSV-FI-DIA > 31
+                           MOVE "N" TO WS-CAMPO-VALIDO
+                           MOVE "Fecha de ingreso invalida" TO
+                               WS-MOTIVO-RECHAZO
+                       END-IF
+                   END-IF
+               END-IF.
+
+           CARGAR_REGISTRO.
+               MOVE SPACE TO EMPLEADOS_REGISTRO.
+               MOVE WS-CSV-ID TO EMPLEADOS_ID.
+               MOVE WS-CSV-NOMBRE TO EMPLEADOS_NOMBRE.
+               MOVE WS-CSV-APELLIDOS TO EMPLEADOS_APELLIDOS.
+               MOVE WS-CSV-EDAD TO EMPLEADOS_EDAD.
+               MOVE WS-CSV-TELEFONO TO EMPLEADOS_TELEFONO.
+               MOVE WS-CSV-DIRECCION TO EMPLEADOS_DIRECCION.
+               MOVE WS-CSV-DEPARTAMENTO TO EMPLEADOS_DEPARTAMENTO.
+               MOVE WS-CSV-PUESTO TO EMPLEADOS_PUESTO.
+               MOVE WS-CSV-SALARIO-NUM TO EMPLEADOS_SALARIO.
+               MOVE WS-CSV-FECHA-INGRESO TO EMPLEADOS_FECHA_INGRESO.
+               WRITE EMPLEADOS_REGISTRO
+                   INVALID KEY
+                       ADD 1 TO WS-TOTAL-RECHAZADAS
+                       DISPLAY "Rechazada linea " WS-TOTAL-LEIDAS
+                           ": error al escribir el registro"
+                   NOT INVALID KEY
+                       ADD 1 TO WS-TOTAL-CARGADAS
+                       MOVE "CARGA" TO WS-AUD-OPERACION
+                       PERFORM REGISTRAR_AUDITORIA
+               END-WRITE.
+
+           REGISTRAR_AUDITORIA.
+               ACCEPT AUD_FECHA FROM DATE YYYYMMDD.
+               ACCEPT AUD_HORA FROM TIME.
+               MOVE WS-AUD-OPERACION TO AUD_OPERACION.
+               MOVE EMPLEADOS_ID TO AUD_EMPLEADOS_ID.
+               MOVE WS-OPERADOR TO AUD_OPERADOR.
+               WRITE AUDITORIA_REGISTRO.
+               IF NOT AUDITORIA-OK
+                   DISPLAY "AVISO: fallo al registrar la auditoria "
+                       "(estado " WS-AUDITORIA-ESTADO ") para el "
+                       "empleado " EMPLEADOS_ID
+               END-IF.
+
+           IMPRIMIR_RESUMEN.
+               MOVE WS-TOTAL-LEIDAS TO WS-RES-LEIDAS.
+               MOVE WS-TOTAL-CARGADAS TO WS-RES-CARGADAS.
+               MOVE WS-TOTAL-RECHAZADAS TO WS-RES-RECHAZADAS.
+               DISPLAY SPACE.
+               DISPLAY WS-LINEA-RESUMEN.
+
+           END PROGRAM Carga_Masiva.
