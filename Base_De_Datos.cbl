@@ -19,19 +19,15 @@
 
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-           SELECT OPTIONAL EMPLEADOS_ARCHIVO
-           ASSIGN TO "C:\Users\bauga\Documentos\COBOL\Empleados.dat"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           COPY EMPSEL.
+           COPY AUDSEL.
        DATA DIVISION.
            FILE SECTION.
            FD EMPLEADOS_ARCHIVO.
-               01 EMPLEADOS_REGISTRO.
-                   05 EMPLEADOS_ID PIC X(8).
-                   05 EMPLEADOS_NOMBRE PIC X(30).
-                   05 EMPLEADOS_APELLIDOS PIC X(30).
-                   05 EMPLEADOS_EDAD PIC X(3).
-                   05 EMPLEADOS_TELEFONO PIC X(10).
-                   05 EMPLEADOS_DIRECCION PIC X(50).
+           COPY EMPREG.
+
+           FD AUDITORIA_ARCHIVO.
+           COPY AUDREG.
 
            WORKING-STORAGE SECTION.
                01 IDENTIFICADOR PIC X(36)
@@ -46,9 +42,50 @@
                    VALUE "Introduce un numero de telefono: ".
                01 DIRECCION PIC X(25)
                    VALUE "Introduce una direccion: ".
+               01 DEPARTAMENTO PIC X(28)
+                   VALUE "Introduce el departamento: ".
+               01 PUESTO PIC X(22)
+                   VALUE "Introduce el puesto: ".
+               01 SALARIO PIC X(39)
+                   VALUE "Introduce el salario (ej. 0001500.00): ".
+               01 FECHA-INGRESO PIC X(42)
+                   VALUE "Introduce la fecha de ingreso (AAAAMMDD): ".
+               01 ID-EMPLEADO PIC X(30)
+                   VALUE "Introduce el ID del empleado: ".
+               01 OPERACION PIC X(43)
+                   VALUE "A-Alta L-List Q-Buscar M-Mod B-Baja S-Sal: ".
+               01 CONFIRMAR-BAJA PIC X(30)
+                   VALUE "Confirmar eliminacion (S/N): ".
 
                01 SI-NO PIC X.
                01 ENTRADA PIC X.
+               01 WS-OPERACION PIC X.
+               01 WS-CONFIRMAR PIC X.
+               01 WS-ID-VALIDO PIC X VALUE "N".
+                   88 ID-VALIDO VALUE "S".
+               01 WS-EDAD-VALIDA PIC X VALUE "N".
+                   88 EDAD-VALIDA VALUE "S".
+               01 WS-EDAD-NUM PIC 9(3).
+               01 WS-TELEFONO-VALIDO PIC X VALUE "N".
+                   88 TELEFONO-VALIDO VALUE "S".
+               01 WS-SALARIO-VALIDO PIC X VALUE "N".
+                   88 SALARIO-VALIDO VALUE "S".
+               01 WS-SALARIO-ALFA PIC X(10).
+               01 WS-SALARIO-POS PIC 9(3).
+               01 WS-SALARIO-ENTRADA PIC 9(7)V99.
+               01 WS-FECHA-INGRESO-VALIDA PIC X VALUE "N".
+                   88 FECHA-INGRESO-VALIDA VALUE "S".
+               01 WS-FECHA-INGRESO-ALFA PIC X(8).
+               01 WS-FECHA-INGRESO-DESGLOSE REDEFINES
+                   WS-FECHA-INGRESO-ALFA.
+                   05 WS-FI-ANIO PIC 9(4).
+                   05 WS-FI-MES PIC 9(2).
+                   05 WS-FI-DIA PIC 9(2).
+               01 WS-OPERADOR PIC X(20).
+               01 WS-AUD-OPERACION PIC X(10).
+
+           COPY EMPFST.
+           COPY AUDFST.
 
        PROCEDURE DIVISION.
            MAIN-LOGIC SECTION.
@@ -56,7 +93,7 @@
            PROGRAM_BEGIN.
                PERFORM PROCEDIMIENTO_DE_APERTURA.
                MOVE "S" TO SI-NO.
-               PERFORM AGREGAR_REGISTROS
+               PERFORM PROCESAR_OPERACION
                UNTIL SI-NO = "N".
                PERFORM PROCEDIMIENTO_DE_CIERRE.
 
@@ -64,49 +101,268 @@
                STOP RUN.
 
             PROCEDIMIENTO_DE_APERTURA.
-                OPEN EXTEND EMPLEADOS_ARCHIVO.
+                PERFORM ABRIR_EMPLEADOS.
+                OPEN EXTEND AUDITORIA_ARCHIVO.
+                ACCEPT WS-OPERADOR FROM ENVIRONMENT "USERNAME".
+                IF WS-OPERADOR = SPACE
+                    ACCEPT WS-OPERADOR FROM ENVIRONMENT "USER"
+                END-IF.
+                IF WS-OPERADOR = SPACE
+                    MOVE "DESCONOCIDO" TO WS-OPERADOR
+                END-IF.
+
+            ABRIR_EMPLEADOS.
+                OPEN I-O EMPLEADOS_ARCHIVO.
+                IF EMPLEADOS-NO-EXISTE
+                    OPEN OUTPUT EMPLEADOS_ARCHIVO
+                    CLOSE EMPLEADOS_ARCHIVO
+                    OPEN I-O EMPLEADOS_ARCHIVO
+                END-IF.
 
             PROCEDIMIENTO_DE_CIERRE.
                CLOSE EMPLEADOS_ARCHIVO.
+               CLOSE AUDITORIA_ARCHIVO.
+
+            REGISTRAR_AUDITORIA.
+                ACCEPT AUD_FECHA FROM DATE YYYYMMDD.
+                ACCEPT AUD_HORA FROM TIME.
+                MOVE WS-AUD-OPERACION TO AUD_OPERACION.
+                MOVE EMPLEADOS_ID TO AUD_EMPLEADOS_ID.
+                MOVE WS-OPERADOR TO AUD_OPERADOR.
+                WRITE AUDITORIA_REGISTRO.
+                IF NOT AUDITORIA-OK
+                    DISPLAY "AVISO: fallo al registrar la auditoria "
+                        "(estado " WS-AUDITORIA-ESTADO ") para el "
+                        "empleado " EMPLEADOS_ID
+                END-IF.
+
+            PROCESAR_OPERACION.
+                DISPLAY OPERACION.
+                ACCEPT WS-OPERACION.
+                MOVE FUNCTION UPPER-CASE(WS-OPERACION) TO WS-OPERACION.
+                EVALUATE WS-OPERACION
+                    WHEN "A"
+                        PERFORM AGREGAR_REGISTROS
+                    WHEN "L"
+                        PERFORM LISTAR_EMPLEADOS
+                    WHEN "Q"
+                        PERFORM BUSCAR_REGISTRO
+                    WHEN "M"
+                        PERFORM ACTUALIZAR_REGISTRO
+                    WHEN "B"
+                        PERFORM ELIMINAR_REGISTRO
+                    WHEN "S"
+                        MOVE "N" TO SI-NO
+                    WHEN OTHER
+                        DISPLAY "Opcion no valida."
+                END-EVALUATE.
 
             AGREGAR_REGISTROS.
                 MOVE "N" TO ENTRADA.
                 PERFORM OBTENER_CAMPOS
                 UNTIL ENTRADA = "S".
                 PERFORM ESCRIBIR_REGISTRO.
-                PERFORM REINICIAR.
+
+            LISTAR_EMPLEADOS.
+                CLOSE EMPLEADOS_ARCHIVO.
+                CALL "Reporte_Empleados".
+                PERFORM ABRIR_EMPLEADOS.
+
+            SOLICITAR_ID_EXISTENTE.
+                DISPLAY ID-EMPLEADO.
+                ACCEPT EMPLEADOS_ID.
+                READ EMPLEADOS_ARCHIVO
+                    KEY IS EMPLEADOS_ID
+                    INVALID KEY
+                        DISPLAY "No existe ningun empleado con ese ID."
+                END-READ.
+
+            BUSCAR_REGISTRO.
+                PERFORM SOLICITAR_ID_EXISTENTE.
+                IF EMPLEADOS-OK
+                    DISPLAY "Nombre: " EMPLEADOS_NOMBRE
+                    DISPLAY "Apellidos: " EMPLEADOS_APELLIDOS
+                    DISPLAY "Edad: " EMPLEADOS_EDAD
+                    DISPLAY "Telefono: " EMPLEADOS_TELEFONO
+                    DISPLAY "Direccion: " EMPLEADOS_DIRECCION
+                    DISPLAY "Departamento: " EMPLEADOS_DEPARTAMENTO
+                    DISPLAY "Puesto: " EMPLEADOS_PUESTO
+                    DISPLAY "Salario: " EMPLEADOS_SALARIO
+                    DISPLAY "Fecha de ingreso: "
+                        EMPLEADOS_FECHA_INGRESO
+                END-IF.
+
+            ACTUALIZAR_REGISTRO.
+                PERFORM SOLICITAR_ID_EXISTENTE.
+                IF EMPLEADOS-OK
+                    PERFORM OBTENER_CAMPOS_ACTUALIZACION
+                    REWRITE EMPLEADOS_REGISTRO
+                        INVALID KEY
+                            DISPLAY "Error al actualizar el registro."
+                        NOT INVALID KEY
+                            MOVE "CAMBIO" TO WS-AUD-OPERACION
+                            PERFORM REGISTRAR_AUDITORIA
+                    END-REWRITE
+                END-IF.
+
+            OBTENER_CAMPOS_ACTUALIZACION.
+                DISPLAY "Datos actuales:".
+                DISPLAY "Nombre: " EMPLEADOS_NOMBRE.
+                DISPLAY "Apellidos: " EMPLEADOS_APELLIDOS.
+                DISPLAY "Edad: " EMPLEADOS_EDAD.
+                DISPLAY "Telefono: " EMPLEADOS_TELEFONO.
+                DISPLAY "Direccion: " EMPLEADOS_DIRECCION.
+                DISPLAY "Departamento: " EMPLEADOS_DEPARTAMENTO.
+                DISPLAY "Puesto: " EMPLEADOS_PUESTO.
+                DISPLAY "Salario: " EMPLEADOS_SALARIO.
+                DISPLAY "Fecha de ingreso: " EMPLEADOS_FECHA_INGRESO.
+                DISPLAY NOMBRE.
+                ACCEPT EMPLEADOS_NOMBRE.
+                DISPLAY APELLIDOS.
+                ACCEPT EMPLEADOS_APELLIDOS.
+                PERFORM SOLICITAR_EDAD.
+                PERFORM SOLICITAR_TELEFONO.
+                DISPLAY DIRECCION.
+                ACCEPT EMPLEADOS_DIRECCION.
+                DISPLAY DEPARTAMENTO.
+                ACCEPT EMPLEADOS_DEPARTAMENTO.
+                DISPLAY PUESTO.
+                ACCEPT EMPLEADOS_PUESTO.
+                PERFORM SOLICITAR_SALARIO.
+                PERFORM SOLICITAR_FECHA_INGRESO.
+
+            ELIMINAR_REGISTRO.
+                PERFORM SOLICITAR_ID_EXISTENTE.
+                IF EMPLEADOS-OK
+                    DISPLAY "Empleado encontrado: " EMPLEADOS_NOMBRE
+                        SPACE EMPLEADOS_APELLIDOS
+                    DISPLAY CONFIRMAR-BAJA
+                    ACCEPT WS-CONFIRMAR
+                    MOVE FUNCTION UPPER-CASE(WS-CONFIRMAR)
+                        TO WS-CONFIRMAR
+                    IF WS-CONFIRMAR = "S"
+                        DELETE EMPLEADOS_ARCHIVO
+                            INVALID KEY
+                                DISPLAY "Error al eliminar el registro."
+                            NOT INVALID KEY
+                                MOVE "BAJA" TO WS-AUD-OPERACION
+                                PERFORM REGISTRAR_AUDITORIA
+                        END-DELETE
+                    ELSE
+                        DISPLAY "Eliminacion cancelada."
+                    END-IF
+                END-IF.
 
             OBTENER_CAMPOS.
                 MOVE SPACE TO EMPLEADOS_REGISTRO.
-                DISPLAY IDENTIFICADOR.
-                ACCEPT EMPLEADOS_ID.
+                PERFORM SOLICITAR_ID_NUEVO.
                 DISPLAY NOMBRE.
                 ACCEPT EMPLEADOS_NOMBRE.
                 DISPLAY APELLIDOS.
                 ACCEPT EMPLEADOS_APELLIDOS.
-                DISPLAY EDAD.
-                ACCEPT EMPLEADOS_EDAD.
-                DISPLAY TELEFONO.
-                ACCEPT EMPLEADOS_TELEFONO.
+                PERFORM SOLICITAR_EDAD.
+                PERFORM SOLICITAR_TELEFONO.
                 DISPLAY DIRECCION.
                 ACCEPT EMPLEADOS_DIRECCION.
+                DISPLAY DEPARTAMENTO.
+                ACCEPT EMPLEADOS_DEPARTAMENTO.
+                DISPLAY PUESTO.
+                ACCEPT EMPLEADOS_PUESTO.
+                PERFORM SOLICITAR_SALARIO.
+                PERFORM SOLICITAR_FECHA_INGRESO.
                 PERFORM CONTINUAR.
 
+            SOLICITAR_EDAD.
+                MOVE "N" TO WS-EDAD-VALIDA.
+                PERFORM UNTIL EDAD-VALIDA
+                    DISPLAY EDAD
+                    ACCEPT WS-EDAD-NUM
+                    IF WS-EDAD-NUM >= 16 AND WS-EDAD-NUM <= 120
+                        MOVE WS-EDAD-NUM TO EMPLEADOS_EDAD
+                        MOVE "S" TO WS-EDAD-VALIDA
+                    ELSE
+                        DISPLAY "La edad debe estar entre 16 y 120."
+                    END-IF
+                END-PERFORM.
+
+            SOLICITAR_TELEFONO.
+                MOVE "N" TO WS-TELEFONO-VALIDO.
+                PERFORM UNTIL TELEFONO-VALIDO
+                    DISPLAY TELEFONO
+                    ACCEPT EMPLEADOS_TELEFONO
+                    IF EMPLEADOS_TELEFONO IS NUMERIC
+                        MOVE "S" TO WS-TELEFONO-VALIDO
+                    ELSE
+                        DISPLAY
+                         "El telefono debe tener 10 digitos numericos."
+                    END-IF
+                END-PERFORM.
+
+            SOLICITAR_SALARIO.
+                MOVE "N" TO WS-SALARIO-VALIDO.
+                PERFORM UNTIL SALARIO-VALIDO
+                    DISPLAY SALARIO
+                    MOVE SPACE TO WS-SALARIO-ALFA
+                    ACCEPT WS-SALARIO-ALFA
+                    MOVE FUNCTION TEST-NUMVAL(WS-SALARIO-ALFA)
+                        TO WS-SALARIO-POS
+                    IF WS-SALARIO-ALFA NOT = SPACE
+                        AND WS-SALARIO-POS = 0
+                        MOVE FUNCTION NUMVAL(WS-SALARIO-ALFA)
+                            TO WS-SALARIO-ENTRADA
+                        MOVE WS-SALARIO-ENTRADA TO EMPLEADOS_SALARIO
+                        MOVE "S" TO WS-SALARIO-VALIDO
+                    ELSE
+                        DISPLAY
+                         "El salario debe ser un numero, ej. 1500.00."
+                    END-IF
+                END-PERFORM.
+
+            SOLICITAR_FECHA_INGRESO.
+                MOVE "N" TO WS-FECHA-INGRESO-VALIDA.
+                PERFORM UNTIL FECHA-INGRESO-VALIDA
+                    DISPLAY FECHA-INGRESO
+                    MOVE SPACE TO WS-FECHA-INGRESO-ALFA
+                    ACCEPT WS-FECHA-INGRESO-ALFA
+                    IF WS-FECHA-INGRESO-ALFA IS NUMERIC
+                        AND WS-FI-MES >= 1 AND WS-FI-MES <= 12
+                        AND WS-FI-DIA >= 1 AND WS-FI-DIA <= 31
+                        MOVE WS-FECHA-INGRESO-ALFA
+                            TO EMPLEADOS_FECHA_INGRESO
+                        MOVE "S" TO WS-FECHA-INGRESO-VALIDA
+                    ELSE
+                        DISPLAY
+                         "La fecha de ingreso debe ser AAAAMMDD."
+                    END-IF
+                END-PERFORM.
+
+            SOLICITAR_ID_NUEVO.
+                MOVE "N" TO WS-ID-VALIDO.
+                PERFORM UNTIL ID-VALIDO
+                    DISPLAY IDENTIFICADOR
+                    ACCEPT EMPLEADOS_ID
+                    READ EMPLEADOS_ARCHIVO
+                        KEY IS EMPLEADOS_ID
+                        INVALID KEY
+                            MOVE "S" TO WS-ID-VALIDO
+                        NOT INVALID KEY
+                            DISPLAY
+                             "Ese ID ya esta en uso, introduce otro."
+                    END-READ
+                END-PERFORM.
+
             CONTINUAR.
                 MOVE "S" TO ENTRADA.
                 IF EMPLEADOS_NOMBRE = SPACE
                 MOVE "N" TO ENTRADA.
 
             ESCRIBIR_REGISTRO.
-                WRITE EMPLEADOS_REGISTRO.
-
-            REINICIAR.
-                DISPLAY
-                "澳esea almacenar otro registro en la base de datos?".
-                ACCEPT SI-NO.
-                IF SI-NO = "S"
-                MOVE "S" TO SI-NO.
-                IF SI-NO NOT = "S"
-                MOVE "N" TO SI-NO.
+                WRITE EMPLEADOS_REGISTRO
+                    INVALID KEY
+                        DISPLAY "Ya existe un empleado con ese ID."
+                    NOT INVALID KEY
+                        MOVE "ALTA" TO WS-AUD-OPERACION
+                        PERFORM REGISTRAR_AUDITORIA
+                END-WRITE.
 
             END PROGRAM Base_De_Datos.
